@@ -4,60 +4,70 @@
       ******************************************************************
       * This program serves to build on the principles presented in the
       * first COBOL project adding EVALUATE and IF statements to the mix
-      * The problem given is a CEO needs us to write a report on the 
-      * costs for increasing the salaries and health insurance of two 
+      * The problem given is a CEO needs us to write a report on the
+      * costs for increasing the salaries and health insurance of the
       * stores in AL
       * ******
       * INPUT:
-      *    The PR2F21-AL.txt file contains the following
+      *    The employee file (name supplied by CS370Parameters.txt,
+      *    PR2FA21-AL.txt by default) contains the following
       *        1.  Store ID
       *        2.  Employee ID
       *        3.  Employee Position
       *        4.  Employee Last Name
       *        5.  Employee First Name
       *        6.  Employee Middle Initial
-      *        7.  Hire Date
-      *        8.  Employee Status
+      *        7.  Employee Status (Active/Terminated)
+      *        8.  Hire Date
       *        9.  Separation Date
-      *        10. Starting Yearly Salary
-      *        11. Date of Last Pay Increase
-      *        12. Current Yearly Salary
-      *        13. Number of Dependents
-      *        14. Health Plan
-      *        15. Health Insurance Cost
-      *        16. Dental Plan Cost
-      *        17. Dental Insurance Cost
+      *        10. Date of Last Pay Increase
+      *        11. Starting Yearly Salary
+      *        12. Number of Dependents
+      *        13. Health Plan
+      *        14. Health Insurance Cost
+      *        15. Dental Plan
+      *        16. Dental Insurance Cost
+      *
+      *    CS370Parameters.txt supplies the input/report file names and
+      *    the salary, health and dental increase rate tables.
+      *    StoreMaster.txt supplies the store code/name lookup table.
+      *    CS370ControlTotals.txt (optional) supplies the expected
+      *    record count and pre-increase salary total used to balance
+      *    the run.
+      *    CS370Checkpoint.txt, if present at startup, resumes a prior
+      *    run from the last successfully processed employee.
       * *******
       * OUTPUT:
-      *    The AL-Employee-Report file contains the following
+      *    The Employee Report file contains the following
       *    *************
       *    DETAIL LINE:
       *        1.  Employee ID
       *        2.  Employee Position
-      *        3.  Employee Last Name
+      *        3.  Employee Name (Last, First MI)
       *        4.  Employee's Increased Salary
       *        5.  Employee's Increased Health Insurance
       *        6.  Employee's Increased Dental Insurance
       *    **************
-      *    STORE TOTALS
-      *        1.  Salary Total
-      *        2.  Health Insurance Total
-      *        3.  Dental Insurance Total
+      *    STORE TOTALS, dependent coverage count
+      *    FINAL TOTALS, dependent coverage count
+      *    CONTROL TOTAL RECONCILIATION (IN BALANCE / OUT OF BALANCE)
+      *    TERMINATED - NO INCREASE APPLIED exception list
+      *    DATA EXCEPTION - MISSING HIRE DATE exception list
+      *    OVERDUE FOR PAY INCREASE exception list
       *    **************
-      *    FINAL TOTALS
-      *        1.  Salary Total
-      *        2.  Health Insurance Total
-      *        3.  Dental Insurance Total
+      *    AL-Roster-Extract.txt - ID/name/store/position, by name
+      *    AL-Payroll-Extract.txt - ID, new salary, new health, dental
       *    *************
       * CALCULATIONS
-      *    INCREASE THE SALARY BY 5% 
-      *    INCREASE THE HEALTH INSURANCE COST 2.5%
-      *    INCREASE THE DENTAL INSURANCE COST 1.5%
-      *
-      *    ADD EACH EMPLOYEE'S CURRENT SALARY TO A RUNNING TOTAL SALAY
-      *    FOR EACH STORE AND AN OVERALL TOTAL
+      *    SALARY INCREASE IS TIERED BY YEARS OF SERVICE (HIRE DATE)
+      *    HEALTH INCREASE VARIES BY HEALTH PLAN AND HAS A SURCHARGE
+      *        WHEN THE EMPLOYEE COVERS DEPENDENTS
+      *    DENTAL INCREASE VARIES BY DENTAL PLAN
+      *    TERMINATED/SEPARATED EMPLOYEES RECEIVE NO INCREASE
       *
-      *    DO THE SAME FOR DENTAL AND HEALTH.
+      *    ADD EACH ELIGIBLE EMPLOYEE'S INCREASED SALARY TO A RUNNING
+      *    TOTAL FOR EACH STORE AND AN OVERALL TOTAL.  DO THE SAME FOR
+      *    DENTAL AND HEALTH.
       *
       ******************************************************************
        ENVIRONMENT DIVISION.
@@ -68,10 +78,34 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EMPLOYEE-FILE
-               ASSIGN TO 'PR2FA21-AL.txt'
+               ASSIGN TO PM-EFFECTIVE-INPUT-FILE
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT EMP-REPORT-FILE
-               ASSIGN TO PRINTER 'AL-Employee-Report.txt'.
+               ASSIGN TO PRINTER PM-EFFECTIVE-OUTPUT-FILE.
+           SELECT STORE-MASTER-FILE
+               ASSIGN TO 'StoreMaster.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STORE-FILE-STATUS.
+           SELECT PARAMETER-FILE
+               ASSIGN TO 'CS370Parameters.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARAMETER-FILE-STATUS.
+           SELECT CONTROL-FILE
+               ASSIGN TO 'CS370ControlTotals.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'CS370Checkpoint.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-FILE-STATUS.
+           SELECT PAYROLL-EXTRACT-FILE
+               ASSIGN TO 'AL-Payroll-Extract.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ROSTER-EXTRACT-FILE
+               ASSIGN TO 'AL-Roster-Extract.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ROSTER-SORT-FILE
+               ASSIGN TO 'CS370RosterSort.tmp'.
 
        DATA DIVISION.
        FILE SECTION.
@@ -85,15 +119,18 @@
            05  EMP-POSITION            PIC A(2).
            05  EMP-LAST-NAME           PIC X(10).
            05  EMP-FIRST-NAME          PIC X(10).
-           05  FILLER                  PIC X(11).
-           05  FILLER                  PIC X(1).
-           05  FILLER                  PIC 9(8).
-           05  FILLER                  PIC 9(8).
-           05  FILLER                  PIC 9(8).
+           05  EMP-MIDDLE-INIT         PIC X(1).
+           05  FILLER                  PIC X(10).
+           05  EMP-STATUS              PIC X(1).
+               88  EMP-STATUS-ACTIVE                    VALUE 'A'.
+               88  EMP-STATUS-TERMINATED                VALUE 'T'.
+           05  EMP-HIRE-DATE           PIC 9(8).
+           05  EMP-SEPARATION-DATE     PIC 9(8).
+           05  EMP-LAST-INCREASE-DATE  PIC 9(8).
            05  EMP-CURRENT-SALARY      PIC 999999V99.
            05  EMP-NUM-DEPENDENTS      PIC 99.
            05  EMP-HEALTH-PLAN         PIC A.
-           05  EMP-HEAlTH-COST          PIC 999.
+           05  EMP-HEALTH-COST         PIC 999.
            05  EMP-DENTAL-PLAN         PIC A.
            05  EMP-DENTAL-COST         PIC 999.
 
@@ -102,25 +139,227 @@
 
        01  REPORT-RECORD               PIC X(80).
 
+       FD STORE-MASTER-FILE
+           RECORD CONTAINS 36 CHARACTERS.
+
+       01  STORE-MASTER-RECORD.
+           05  SM-STORE-ID             PIC X(4).
+           05  SM-STORE-NAME           PIC X(20).
+           05  SM-STORE-STATE          PIC X(2).
+           05  SM-STORE-REGION         PIC X(10).
+
+       FD PARAMETER-FILE
+           RECORD CONTAINS 96 CHARACTERS.
+
+       01  PARAMETER-RECORD.
+           05  PM-INPUT-FILE-NAME      PIC X(30).
+           05  PM-OUTPUT-FILE-NAME     PIC X(30).
+           05  PM-SALARY-TIER1-RATE    PIC 9V999.
+           05  PM-SALARY-TIER2-RATE    PIC 9V999.
+           05  PM-SALARY-TIER3-RATE    PIC 9V999.
+           05  PM-SALARY-TIER4-RATE    PIC 9V999.
+           05  PM-HEALTH-BASIC-RATE    PIC 9V999.
+           05  PM-HEALTH-PREMIUM-RATE  PIC 9V999.
+           05  PM-HEALTH-DEPEND-ADDON  PIC 9V999.
+           05  PM-DENTAL-BASIC-RATE    PIC 9V999.
+           05  PM-DENTAL-PREMIUM-RATE  PIC 9V999.
+
+       FD CONTROL-FILE
+           RECORD CONTAINS 17 CHARACTERS.
+
+       01  CONTROL-RECORD.
+           05  CTL-EXPECTED-COUNT      PIC 9(6).
+           05  CTL-EXPECTED-SALARY     PIC 9(9)V99.
+
+       FD CHECKPOINT-FILE
+           RECORD CONTAINS 85 CHARACTERS.
+
+       01  CHECKPOINT-RECORD.
+           05  CKP-RECORD-TYPE         PIC X.
+               88  CKP-TYPE-CHECKPOINT             VALUE 'C'.
+               88  CKP-TYPE-RUN-COMPLETE            VALUE 'E'.
+           05  CKP-LAST-STORE-ID       PIC X(4).
+           05  CKP-LAST-EMP-ID         PIC X(5).
+           05  CKP-SL-SALARY-TOTAL     PIC S9(7)V99.
+           05  CKP-SL-HEALTH-TOTAL     PIC S9(5)V99.
+           05  CKP-SL-DENTAL-TOTAL     PIC S9(5)V99.
+           05  CKP-SL-DEPEND-CENSUS    PIC 9(4).
+           05  CKP-OT-SALARY-TOTAL     PIC S9(8)V99.
+           05  CKP-OT-HEALTH-TOTAL     PIC S9(6)V99.
+           05  CKP-OT-DENTAL-TOTAL     PIC S9(6)V99.
+           05  CKP-OT-DEPEND-CENSUS    PIC 9(5).
+           05  CKP-RECORDS-READ        PIC 9(6).
+           05  CKP-PRE-INC-SALARY      PIC 9(9)V99.
+
+      * Alternate view of CHECKPOINT-RECORD used for the exception
+      * entries (terminated / bad-hire-date / overdue-raise) so a
+      * restart can rebuild the exception lists, not just the totals.
+       01  CHECKPOINT-EXCEPTION-RECORD REDEFINES CHECKPOINT-RECORD.
+           05  CKE-RECORD-TYPE         PIC X.
+               88  CKE-TYPE-TERMINATED             VALUE 'T'.
+               88  CKE-TYPE-BADHIRE                VALUE 'H'.
+               88  CKE-TYPE-OVERDUE                VALUE 'O'.
+           05  CKE-EMP-ID              PIC X(5).
+           05  CKE-EMP-NAME            PIC X(24).
+           05  CKE-DATE                PIC 9(8).
+           05  CKE-MONTHS              PIC 999.
+           05                          PIC X(44).
+
+       FD PAYROLL-EXTRACT-FILE
+           RECORD CONTAINS 50 CHARACTERS.
+
+       01  PAYROLL-EXTRACT-RECORD      PIC X(50).
+
+       FD ROSTER-EXTRACT-FILE
+           RECORD CONTAINS 60 CHARACTERS.
+
+       01  ROSTER-EXTRACT-RECORD.
+           05  RX-EMP-ID               PIC X(5).
+           05                          PIC X(2)        VALUE SPACES.
+           05  RX-EMP-NAME             PIC X(24).
+           05                          PIC X(2)        VALUE SPACES.
+           05  RX-STORE-ID             PIC X(4).
+           05                          PIC X(2)        VALUE SPACES.
+           05  RX-POSITION             PIC X(10).
+           05                          PIC X(11)       VALUE SPACES.
+
+       SD  ROSTER-SORT-FILE.
+       01  ROSTER-SORT-RECORD.
+           05  SRT-LAST-NAME           PIC X(10).
+           05  SRT-FIRST-NAME          PIC X(10).
+           05  SRT-EMP-NAME            PIC X(24).
+           05  SRT-EMP-ID              PIC X(5).
+           05  SRT-STORE-ID            PIC X(4).
+           05  SRT-POSITION            PIC X(10).
+
        WORKING-STORAGE SECTION.
-       
+
        01  FLAGS-N-SWITCHES.
            05  EOF-FLAG                PIC X           VALUE ' '.
                88 NO-MORE-DATA                         VALUE 'N'.
-           05  FIRST-RECORD                            VALUE 'Y'.
+           05  FIRST-RECORD            PIC X           VALUE 'Y'.
+           05  STORE-EOF-FLAG          PIC X           VALUE ' '.
+               88 NO-MORE-STORES                       VALUE 'N'.
+           05  CKP-EOF-FLAG            PIC X           VALUE ' '.
+               88 NO-MORE-CHECKPOINTS                  VALUE 'N'.
+           05  ROSTER-EOF-FLAG         PIC X           VALUE ' '.
+               88 NO-MORE-ROSTER-DATA                  VALUE 'N'.
+           05  ROSTER-SORT-EOF-FLAG    PIC X           VALUE ' '.
+               88 NO-MORE-SORTED-ROSTER                VALUE 'N'.
+           05  RESTART-SWITCH          PIC X           VALUE 'N'.
+               88 RESTART-REQUESTED                    VALUE 'Y'.
+           05  SKIP-SWITCH             PIC X           VALUE 'N'.
+               88 SKIPPING-RECORDS                     VALUE 'Y'.
+           05  EMP-ELIGIBLE-SW         PIC X           VALUE 'Y'.
+               88 EMP-IS-ELIGIBLE                      VALUE 'Y'.
+               88 EMP-IS-TERMINATED                    VALUE 'T'.
+               88 EMP-IS-BAD-HIRE-DATE                 VALUE 'H'.
+           05  WS-CONTROL-FILE-STATUS  PIC XX          VALUE '00'.
+           05  WS-CKP-FILE-STATUS      PIC XX          VALUE '00'.
+               88 CKP-FILE-FOUND                       VALUE '00'.
+           05  WS-STORE-FILE-STATUS    PIC XX          VALUE '00'.
+           05  WS-PARAMETER-FILE-STATUS
+                                        PIC XX          VALUE '00'.
+
+       01  STORE-TABLE-CONTROLS.
+           05  STORE-TABLE-COUNT       PIC 99          VALUE 0.
+
+       01  STORE-TABLE.
+           05  STORE-TABLE-ENTRY       OCCURS 50 TIMES
+                                        INDEXED BY STORE-IDX.
+               10  ST-STORE-ID         PIC X(4).
+               10  ST-STORE-NAME       PIC X(20).
+               10  ST-STORE-STATE      PIC X(2).
+               10  ST-STORE-REGION     PIC X(10).
+
+       01  RESTART-FIELDS.
+           05  WS-CKP-STORE-ID         PIC X(4)        VALUE SPACES.
+           05  WS-CKP-EMP-ID           PIC X(5)        VALUE SPACES.
+      * Checkpointed every record (not batched) so a crash can never
+      * leave report/extract lines on disk for records more recent
+      * than the last checkpoint - that gap is what let a restart
+      * reprocess and duplicate them.
+           05  CKP-WRITE-INTERVAL      PIC 99          VALUE 1.
+           05  CKP-RECORD-COUNTER      PIC 99          VALUE 0.
+           05  CKP-RECORDS-SEEN        PIC 9(6)        VALUE 0.
+           05  WS-CKP-LAST-RECORD-TYPE PIC X           VALUE SPACE.
+               88 CKP-LAST-WAS-CHECKPOINT              VALUE 'C'.
+               88 CKP-LAST-WAS-COMPLETE                VALUE 'E'.
+           05  WS-TODAY                PIC 9(8)        VALUE 0.
+           05  WS-TODAY-PARTS REDEFINES WS-TODAY.
+               10  WS-TODAY-YEAR       PIC 9(4).
+               10  WS-TODAY-MONTH      PIC 9(2).
+               10  WS-TODAY-DAY        PIC 9(2).
+
+       01  HIRE-DATE-WORK.
+           05  WS-HIRE-DATE-NUM        PIC 9(8)        VALUE 0.
+           05  WS-HIRE-DATE-PARTS REDEFINES WS-HIRE-DATE-NUM.
+               10  WS-HIRE-YEAR        PIC 9(4).
+               10  WS-HIRE-MONTH       PIC 9(2).
+               10  WS-HIRE-DAY         PIC 9(2).
+
+       01  LAST-INCREASE-DATE-WORK.
+           05  WS-LAST-INC-DATE-NUM    PIC 9(8)        VALUE 0.
+           05  WS-LAST-INC-DATE-PARTS REDEFINES WS-LAST-INC-DATE-NUM.
+               10  WS-LAST-INC-YEAR    PIC 9(4).
+               10  WS-LAST-INC-MONTH   PIC 9(2).
+               10  WS-LAST-INC-DAY     PIC 9(2).
+
+       01  RATE-WORK-FIELDS.
+           05  WS-YEARS-SERVICE        PIC S999        VALUE 0.
+           05  WS-MONTHS-SINCE-INCR    PIC S999        VALUE 0.
+           05  WS-SALARY-RATE          PIC S9V999      VALUE +1.000.
+           05  WS-HEALTH-RATE          PIC S9V999      VALUE +1.000.
+           05  WS-DENTAL-RATE          PIC S9V999      VALUE +1.000.
+
+       01  NAME-WORK-FIELDS.
+           05  WS-EMP-FULL-NAME        PIC X(24)       VALUE SPACES.
+           05  WS-LAST-NAME-LEN        PIC 99 COMP     VALUE 0.
+           05  WS-FIRST-NAME-LEN       PIC 99 COMP     VALUE 0.
+
+       01  ELIGIBILITY-COUNTS.
+           05  SKIPPED-TERMINATED-COUNT     PIC 9(4)   VALUE 0.
+           05  SKIPPED-INVALID-HIRE-COUNT   PIC 9(4)   VALUE 0.
+           05  OVERDUE-RAISE-COUNT          PIC 9(4)   VALUE 0.
+
+       01  EXCEPTION-TABLES.
+           05  TERMINATED-TABLE        OCCURS 150 TIMES
+                                        INDEXED BY TT-IDX.
+               10  TT-EMP-ID           PIC X(5).
+               10  TT-EMP-NAME         PIC X(24).
+               10  TT-SEP-DATE         PIC 9(8).
+           05  BADHIRE-TABLE           OCCURS 100 TIMES
+                                        INDEXED BY BH-IDX.
+               10  BH-EMP-ID           PIC X(5).
+               10  BH-EMP-NAME         PIC X(24).
+           05  OVERDUE-TABLE           OCCURS 150 TIMES
+                                        INDEXED BY OD-IDX.
+               10  OD-EMP-ID           PIC X(5).
+               10  OD-EMP-NAME         PIC X(24).
+               10  OD-LAST-INC-DATE    PIC 9(8).
+               10  OD-MONTHS           PIC 999.
+
+       01  CONTROL-TOTALS.
+           05  CTL-FILE-AVAIL-SW       PIC X           VALUE 'N'.
+               88 CTL-FILE-AVAILABLE                   VALUE 'Y'.
+           05  WS-CTL-EXPECTED-COUNT   PIC 9(6)        VALUE 0.
+           05  WS-CTL-EXPECTED-SALARY  PIC 9(9)V99     VALUE 0.
+           05  CTL-ACTUAL-COUNT        PIC 9(6)        VALUE 0.
+           05  CTL-ACTUAL-SALARY       PIC 9(9)V99     VALUE 0.
 
        01  STORE-TOTAL-FIELDS.
            05  SL-SALARY-TOTAL         PIC S9(7)V99    VALUE +0.
            05  SL-HEALTH-TOTAL         PIC S9(5)V99    VALUE +0.
            05  SL-DENTAL-TOTAL         PIC S9(5)V99    VALUE +0.
+           05  SL-DEPEND-CENSUS        PIC 9(4)        VALUE 0.
 
        01  OVERALL-TOTAL-FIELDS.
            05  OT-SALARY-TOTAL         PIC S9(8)V99    VALUE +0.
            05  OT-HEALTH-TOTAL         PIC S9(6)V99    VALUE +0.
            05  OT-DENTAL-TOTAL         PIC S9(6)V99    VALUE +0.
+           05  OT-DEPEND-CENSUS        PIC 9(5)        VALUE 0.
 
        01  TEMP-FIELDS.
-           05  NUM-OF-EMPLOYEES        PIC 9999        VALUE 0.
            05  LAST-STORE-ID           PIC XXXX        VALUE SPACES.
            05  TEMP-EMP-SALARY         PIC 999999V99   VALUE 0.
            05  TEMP-EMP-HEALTH         PIC 999V99      VALUE 0.
@@ -134,10 +373,27 @@
        01  REPORT-FIELDS.
            05  PROPER-SPACING          PIC S9          VALUE +2.
 
-       01  CONSTANTS.
-           05  SALARY-INCREASE         PIC S9V99       VALUE +1.05.
-           05  HEALTH-INCREASE         PIC S9V999      VALUE +1.025.
-           05  DENTAL-INCREASE         PIC S9V999      VALUE +1.015.
+       01  PAYROLL-EDIT-FIELDS.
+           05  PX-ED-SALARY            PIC ZZZZZ9.99.
+           05  PX-ED-HEALTH            PIC ZZ9.99.
+           05  PX-ED-DENTAL            PIC ZZ9.99.
+
+      * Rate table - defaults used when CS370Parameters.txt is missing
+      * or short a field; overridden by 18-LOAD-PARAMETERS-ROUTINE.
+       01  RATE-TABLE.
+           05  PM-EFFECTIVE-INPUT-FILE  PIC X(30)
+                                         VALUE 'PR2FA21-AL.txt'.
+           05  PM-EFFECTIVE-OUTPUT-FILE PIC X(30)
+                                         VALUE 'AL-Employee-Report.txt'.
+           05  SALARY-TIER1-RATE         PIC S9V999  VALUE +1.030.
+           05  SALARY-TIER2-RATE         PIC S9V999  VALUE +1.050.
+           05  SALARY-TIER3-RATE         PIC S9V999  VALUE +1.070.
+           05  SALARY-TIER4-RATE         PIC S9V999  VALUE +1.090.
+           05  HEALTH-BASIC-RATE         PIC S9V999  VALUE +1.020.
+           05  HEALTH-PREMIUM-RATE       PIC S9V999  VALUE +1.030.
+           05  HEALTH-DEPEND-ADDON       PIC S9V999  VALUE +0.005.
+           05  DENTAL-BASIC-RATE         PIC S9V999  VALUE +1.010.
+           05  DENTAL-PREMIUM-RATE       PIC S9V999  VALUE +1.020.
 
       *********************    OUTPUT AREA     *************************
 
@@ -149,35 +405,33 @@
                10  FILLER          PIC X         VALUE '/'.
                10  H1-YEAR         PIC XXXX.
            05                          PIC X(25)       VALUE SPACES.
-           05                          PIC A(13)       VALUE 
+           05                          PIC A(13)       VALUE
                                                        'BENNETT SHOES'.
            05                          PIC A(20)       VALUE SPACES.
            05                          PIC XXX         VALUE 'PWA'.
-           
+
        01  HEADING-TWO.
            05                          PIC X(29)       VALUE SPACES.
-           05                          PIC X(23)       VALUE 
+           05                          PIC X(23)       VALUE
                                              'ALABAMA EMPLOYEE REPORT'.
        01  STORE-LABEL-HEADING.
-           05                          PIC X(9)       VALUE 
+           05                          PIC X(9)       VALUE
                                                      '  STORE: '.
-           05  SLH-STORE-LOCATION       PIC A(10).
+           05  SLH-STORE-LOCATION       PIC A(20).
 
        01  HEADING-FOUR.
            05                          PIC X(3)        VALUE SPACES.
            05                          PIC X(3)        VALUE 'EMP'.
            05                          PIC X(7)        VALUE SPACES.
            05                          PIC X(3)        VALUE 'EMP'.
-           05                          PIC X(9)        VALUE SPACES.
-           05                          PIC X(3)        VALUE 'EMP'.
-           05                          PIC X(8)        VALUE SPACES.
-           05                          PIC X(9)        VALUE 
+           05                          PIC X(32)       VALUE SPACES.
+           05                          PIC X(9)        VALUE
                                                            'INCREASED'.
-           05                          PIC X(4)        VALUE SPACES.
-           05                          PIC X(9)        VALUE 
+           05                          PIC X(2)        VALUE SPACES.
+           05                          PIC X(9)        VALUE
                                                            'INCREASED'.
-           05                          PIC X(4)        VALUE SPACES.
-           05                          PIC X(9)        VALUE 
+           05                          PIC X(2)        VALUE SPACES.
+           05                          PIC X(9)        VALUE
                                                            'INCREASED'.
 
        01  HEADING-FIVE.
@@ -185,14 +439,14 @@
            05                          PIC X(2)        VALUE 'ID'.
            05                          PIC X(8)        VALUE SPACES.
            05                          PIC X(3)        VALUE 'POS'.
-           05                          PIC X(6)        VALUE SPACES.
-           05                          PIC X(9)        VALUE 
-                                                       'LAST NAME'.
-           05                          PIC X(6)        VALUE SPACES.
+           05                          PIC X(9)        VALUE SPACES.
+           05                          PIC X(13)       VALUE
+                                                    'EMPLOYEE NAME'.
+           05                          PIC X(13)       VALUE SPACES.
            05                          PIC X(6)        VALUE 'SALARY'.
-           05                          PIC X(7)        VALUE SPACES.
+           05                          PIC X(5)        VALUE SPACES.
            05                          PIC X(6)        VALUE 'HEALTH'.
-           05                          PIC X(7)        VALUE SPACES.
+           05                          PIC X(5)        VALUE SPACES.
            05                          PIC X(6)        VALUE 'DENTAL'.
 
 
@@ -201,23 +455,24 @@
            05  DL-EMP-ID               PIC X(5).
            05                          PIC X(2)        VALUE SPACES.
            05  DL-EMP-POS              PIC A(10).
-           05                          PIC X(3)        VALUE SPACES.
-           05  DL-EMP-LAST-NAME        PIC X(10).
-           05                          PIC X(3)        VALUE SPACES.
+           05                          PIC X(2)        VALUE SPACES.
+           05  DL-EMP-FULL-NAME        PIC X(24).
+           05                          PIC X(1)        VALUE SPACES.
            05  DL-EMP-INC-SALARY       PIC $ZZZ,ZZ9.99.
-           05                          PIC X(4)        VALUE SPACES.
+           05                          PIC X(2)        VALUE SPACES.
            05  DL-EMP-INC-HEALTH       PIC $Z,ZZ9.99.
-           05                          PIC X(4)        VALUE SPACES.
+           05                          PIC X(2)        VALUE SPACES.
            05  DL-EMP-INC-DENTAL       PIC $Z,ZZ9.99.
 
        01  STORE-TOTAL-LINE.
            05                          PIC X(19)       VALUE SPACES.
            05                          PIC X(14)       VALUE
                                                    'STORE TOTALS: '.
+           05                          PIC X(11)       VALUE SPACES.
            05  STORE-SALARY-TOTAL      PIC $Z,ZZZ,ZZ9.99.
-           05                          PIC X(3)        VALUE SPACES.
+           05                          PIC X(1)        VALUE SPACES.
            05  STORE-HEALTH-TOTAL      PIC $ZZ,ZZ9.99.
-           05                          PIC X(3)        VALUE SPACES.
+           05                          PIC X(1)        VALUE SPACES.
            05  STORE-DENTAL-TOTAL      PIC $ZZ,ZZ9.99.
 
 
@@ -225,32 +480,347 @@
            05                          PIC X(18)       VALUE SPACES.
            05                          PIC X(14)       VALUE
                                                    'GRAND TOTALS: '.
+           05                          PIC X(11)       VALUE SPACES.
            05  OVERALL-SALARY-TOTAL      PIC $ZZ,ZZZ,ZZ9.99.
-           05                          PIC X(2)        VALUE SPACES.
            05  OVERALL-HEALTH-TOTAL      PIC $ZZZ,ZZ9.99.
-           05                          PIC X(2)        VALUE SPACES.
            05  OVERALL-DENTAL-TOTAL      PIC $ZZZ,ZZ9.99.
 
+       01  STORE-CENSUS-LINE.
+           05                          PIC X(19)       VALUE SPACES.
+           05                          PIC X(24)       VALUE
+                                          'DEPENDENT COVERAGE CT: '.
+           05  SCL-DEPEND-COUNT        PIC ZZZ9.
+
+       01  OVERALL-CENSUS-LINE.
+           05                          PIC X(18)       VALUE SPACES.
+           05                          PIC X(24)       VALUE
+                                          'DEPENDENT COVERAGE CT: '.
+           05  OCL-DEPEND-COUNT        PIC ZZZZ9.
+
+       01  CONTROL-RECONCILE-LINE-1.
+           05                          PIC X(4)        VALUE SPACES.
+           05                          PIC X(24)       VALUE
+                                          'CONTROL TOTAL - RECORDS:'.
+           05  CRL1-ACTUAL             PIC ZZZ,ZZ9.
+           05                          PIC X(11)       VALUE
+                                                   ' EXPECTED: '.
+           05  CRL1-EXPECTED           PIC ZZZ,ZZ9.
+           05  CRL1-FLAG               PIC X(18).
+
+       01  CONTROL-RECONCILE-LINE-2.
+           05                          PIC X(4)        VALUE SPACES.
+           05                          PIC X(14)       VALUE
+                                                   'SALARY TOTAL: '.
+           05  CRL2-ACTUAL             PIC $ZZZ,ZZZ,ZZ9.99.
+           05                          PIC X(3)        VALUE SPACES.
+           05                          PIC X(10)       VALUE
+                                                   'EXPECTED: '.
+           05  CRL2-EXPECTED           PIC $ZZZ,ZZZ,ZZ9.99.
+           05  CRL2-FLAG               PIC X(18).
+
+       01  CONTROL-SKIP-LINE.
+           05                          PIC X(4)        VALUE SPACES.
+           05                          PIC X(52)       VALUE
+               'CONTROL TOTALS NOT SUPPLIED - RECONCILIATION SKIPPED'.
+
+       01  EXCEPTION-SECTION-HEADING.
+           05                          PIC X(4)        VALUE SPACES.
+           05  ESH-TITLE               PIC X(50).
+
+       01  INELIGIBLE-LINE.
+           05                          PIC X(4)        VALUE SPACES.
+           05  IL-EMP-ID               PIC X(5).
+           05                          PIC X(2)        VALUE SPACES.
+           05  IL-EMP-NAME             PIC X(24).
+           05                          PIC X(2)        VALUE SPACES.
+           05  IL-REASON               PIC X(30).
+
+       01  OVERDUE-LINE.
+           05                          PIC X(4)        VALUE SPACES.
+           05  OL-EMP-ID               PIC X(5).
+           05                          PIC X(2)        VALUE SPACES.
+           05  OL-EMP-NAME             PIC X(24).
+           05                          PIC X(2)        VALUE SPACES.
+           05  OL-LAST-INC-DATE        PIC 9(8).
+           05                          PIC X(2)        VALUE SPACES.
+           05  OL-MONTHS               PIC ZZ9.
+           05                          PIC X(15)       VALUE
+                                                ' MONTHS OVERDUE'.
+
+       01  EXCLUSION-SUMMARY-LINE-1.
+           05                          PIC X(4)        VALUE SPACES.
+           05                          PIC X(30)       VALUE
+                                          'EMPLOYEES EXCLUDED - TERM'.
+           05                          PIC X(7)        VALUE 'INATED:'.
+           05  ESL1-COUNT              PIC ZZZ9.
+
+       01  EXCLUSION-SUMMARY-LINE-2.
+           05                          PIC X(4)        VALUE SPACES.
+           05                          PIC X(30)       VALUE
+                                          'EMPLOYEES EXCLUDED - BAD HI'.
+           05                          PIC X(9)        VALUE 'RE DATE:'.
+           05  ESL2-COUNT              PIC ZZZ9.
+
+       01  EXCLUSION-SUMMARY-LINE-3.
+           05                          PIC X(4)        VALUE SPACES.
+           05                          PIC X(33)       VALUE
+                                          'EMPLOYEES OVERDUE FOR A RAI'.
+           05                          PIC X(3)        VALUE 'SE:'.
+           05  ESL3-COUNT              PIC ZZZ9.
+
        PROCEDURE DIVISION.
-       
+
        10-CONTROL-MODULE.
-           
+
            PERFORM 15-HSKPING-ROUTINE
            PERFORM 25-PROCESS-INPUT-FILE
            PERFORM 40-EOF-ROUTINE
+           PERFORM 50-BUILD-ROSTER-EXTRACT-ROUTINE
+           STOP RUN
            .
+
        15-HSKPING-ROUTINE.
 
+           PERFORM 18-LOAD-PARAMETERS-ROUTINE
+           PERFORM 19-LOAD-CONTROL-TOTALS-ROUTINE
+
            OPEN INPUT EMPLOYEE-FILE
-               OUTPUT EMP-REPORT-FILE
+           PERFORM 16-LOAD-STORE-MASTER-ROUTINE
+
+      * Decide whether this is a genuine restart before opening any of
+      * the output files, so the report and payroll extract can be
+      * extended (not truncated) on a real restart, and so a leftover
+      * checkpoint from a run that already finished cleanly doesn't
+      * fool a later, unrelated run into skipping its whole input file.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKP-FILE-FOUND
+               PERFORM 17-RESTART-ROUTINE
+               CLOSE CHECKPOINT-FILE
+               IF CKP-RECORDS-SEEN IS GREATER THAN ZERO
+                       AND CKP-LAST-WAS-CHECKPOINT
+                   SET RESTART-REQUESTED TO TRUE
+               ELSE
+                   PERFORM 17B-RESET-RESTART-TOTALS-ROUTINE
+               END-IF
+           END-IF
+
+           IF RESTART-REQUESTED
+               OPEN EXTEND CHECKPOINT-FILE
+               OPEN EXTEND EMP-REPORT-FILE
+               OPEN EXTEND PAYROLL-EXTRACT-FILE
+               SET SKIPPING-RECORDS TO TRUE
+               MOVE 'N' TO FIRST-RECORD
+               MOVE WS-CKP-STORE-ID TO LAST-STORE-ID
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+               OPEN OUTPUT EMP-REPORT-FILE
+               OPEN OUTPUT PAYROLL-EXTRACT-FILE
+           END-IF
 
            ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
            MOVE CD-MONTH TO H1-MONTH
            MOVE CD-DAY TO H1-DAY
            MOVE CD-YEAR TO H1-YEAR
 
-           
-           PERFORM 20-MAIN-HEADER-ROUTINE
+           IF NOT RESTART-REQUESTED
+               PERFORM 20-MAIN-HEADER-ROUTINE
+           END-IF
+           .
+
+       16-LOAD-STORE-MASTER-ROUTINE.
+           OPEN INPUT STORE-MASTER-FILE
+
+           IF WS-STORE-FILE-STATUS IS EQUAL TO '00'
+               PERFORM UNTIL NO-MORE-STORES
+                   READ STORE-MASTER-FILE
+                       AT END
+                           MOVE 'N' TO STORE-EOF-FLAG
+                       NOT AT END
+                           PERFORM 16A-ADD-STORE-ENTRY-ROUTINE
+                   END-READ
+               END-PERFORM
+               CLOSE STORE-MASTER-FILE
+           END-IF
+           .
+
+       16A-ADD-STORE-ENTRY-ROUTINE.
+           IF STORE-TABLE-COUNT IS LESS THAN 50
+               ADD 1 TO STORE-TABLE-COUNT
+               MOVE SM-STORE-ID TO ST-STORE-ID(STORE-TABLE-COUNT)
+               MOVE SM-STORE-NAME TO ST-STORE-NAME(STORE-TABLE-COUNT)
+               MOVE SM-STORE-STATE TO ST-STORE-STATE(STORE-TABLE-COUNT)
+               MOVE SM-STORE-REGION TO
+                                   ST-STORE-REGION(STORE-TABLE-COUNT)
+           ELSE
+               DISPLAY 'STORE TABLE FULL - STORE ' SM-STORE-ID
+                       ' FROM STOREMASTER.TXT WAS NOT LOADED AND WILL'
+               DISPLAY '  PRINT AS UNKNOWN STORE ON THE REPORT'
+           END-IF
+           .
+
+       17-RESTART-ROUTINE.
+      * CHECKPOINT-FILE is already OPEN INPUT; read every record. The
+      * 'T'/'H'/'O' exception records rebuild the three exception
+      * lists as they are encountered; CKP-RECORDS-SEEN and
+      * WS-CKP-LAST-RECORD-TYPE only track the 'C'/'E' progress/
+      * completion records, since only those two tell the caller in
+      * 15-HSKPING-ROUTINE whether this is a genuine restart or a
+      * stale, already-finished file.
+           MOVE 0 TO CKP-RECORDS-SEEN
+           MOVE SPACE TO WS-CKP-LAST-RECORD-TYPE
+           PERFORM UNTIL NO-MORE-CHECKPOINTS
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 'N' TO CKP-EOF-FLAG
+                   NOT AT END
+                       EVALUATE TRUE
+                           WHEN CKE-TYPE-TERMINATED
+                               PERFORM 17C-RESTORE-TERMINATED-ROUTINE
+                           WHEN CKE-TYPE-BADHIRE
+                               PERFORM 17D-RESTORE-BADHIRE-ROUTINE
+                           WHEN CKE-TYPE-OVERDUE
+                               PERFORM 17E-RESTORE-OVERDUE-ROUTINE
+                           WHEN OTHER
+                               PERFORM 17F-RESTORE-CHECKPOINT-ROUTINE
+                       END-EVALUATE
+               END-READ
+           END-PERFORM
+           .
+
+       17C-RESTORE-TERMINATED-ROUTINE.
+           ADD 1 TO SKIPPED-TERMINATED-COUNT
+           IF SKIPPED-TERMINATED-COUNT IS LESS THAN OR EQUAL TO 150
+               MOVE CKE-EMP-ID TO TT-EMP-ID(SKIPPED-TERMINATED-COUNT)
+               MOVE CKE-EMP-NAME TO
+                                  TT-EMP-NAME(SKIPPED-TERMINATED-COUNT)
+               MOVE CKE-DATE TO
+                                  TT-SEP-DATE(SKIPPED-TERMINATED-COUNT)
+           END-IF
+           .
+
+       17D-RESTORE-BADHIRE-ROUTINE.
+           ADD 1 TO SKIPPED-INVALID-HIRE-COUNT
+           IF SKIPPED-INVALID-HIRE-COUNT IS LESS THAN OR EQUAL TO 100
+               MOVE CKE-EMP-ID TO BH-EMP-ID(SKIPPED-INVALID-HIRE-COUNT)
+               MOVE CKE-EMP-NAME TO
+                                 BH-EMP-NAME(SKIPPED-INVALID-HIRE-COUNT)
+           END-IF
+           .
+
+       17E-RESTORE-OVERDUE-ROUTINE.
+           ADD 1 TO OVERDUE-RAISE-COUNT
+           IF OVERDUE-RAISE-COUNT IS LESS THAN OR EQUAL TO 150
+               MOVE CKE-EMP-ID TO OD-EMP-ID(OVERDUE-RAISE-COUNT)
+               MOVE CKE-EMP-NAME TO OD-EMP-NAME(OVERDUE-RAISE-COUNT)
+               MOVE CKE-DATE TO OD-LAST-INC-DATE(OVERDUE-RAISE-COUNT)
+               MOVE CKE-MONTHS TO OD-MONTHS(OVERDUE-RAISE-COUNT)
+           END-IF
+           .
+
+       17F-RESTORE-CHECKPOINT-ROUTINE.
+           ADD 1 TO CKP-RECORDS-SEEN
+           MOVE CKP-RECORD-TYPE TO WS-CKP-LAST-RECORD-TYPE
+           MOVE CKP-LAST-STORE-ID TO WS-CKP-STORE-ID
+           MOVE CKP-LAST-EMP-ID TO WS-CKP-EMP-ID
+           MOVE CKP-SL-SALARY-TOTAL TO SL-SALARY-TOTAL
+           MOVE CKP-SL-HEALTH-TOTAL TO SL-HEALTH-TOTAL
+           MOVE CKP-SL-DENTAL-TOTAL TO SL-DENTAL-TOTAL
+           MOVE CKP-SL-DEPEND-CENSUS TO SL-DEPEND-CENSUS
+           MOVE CKP-OT-SALARY-TOTAL TO OT-SALARY-TOTAL
+           MOVE CKP-OT-HEALTH-TOTAL TO OT-HEALTH-TOTAL
+           MOVE CKP-OT-DENTAL-TOTAL TO OT-DENTAL-TOTAL
+           MOVE CKP-OT-DEPEND-CENSUS TO OT-DEPEND-CENSUS
+           MOVE CKP-RECORDS-READ TO CTL-ACTUAL-COUNT
+           MOVE CKP-PRE-INC-SALARY TO CTL-ACTUAL-SALARY
+           .
+
+       17B-RESET-RESTART-TOTALS-ROUTINE.
+      * The checkpoint file we just scanned turned out to be empty or to
+      * belong to a run that already finished cleanly - discard whatever
+      * 17-RESTART-ROUTINE picked up so this run starts from zero.
+           MOVE ZEROS TO SL-SALARY-TOTAL
+           MOVE ZEROS TO SL-HEALTH-TOTAL
+           MOVE ZEROS TO SL-DENTAL-TOTAL
+           MOVE ZEROS TO SL-DEPEND-CENSUS
+           MOVE ZEROS TO OT-SALARY-TOTAL
+           MOVE ZEROS TO OT-HEALTH-TOTAL
+           MOVE ZEROS TO OT-DENTAL-TOTAL
+           MOVE ZEROS TO OT-DEPEND-CENSUS
+           MOVE ZEROS TO CTL-ACTUAL-COUNT
+           MOVE ZEROS TO CTL-ACTUAL-SALARY
+           MOVE SPACES TO WS-CKP-STORE-ID
+           MOVE SPACES TO WS-CKP-EMP-ID
+           MOVE ZEROS TO SKIPPED-TERMINATED-COUNT
+           MOVE ZEROS TO SKIPPED-INVALID-HIRE-COUNT
+           MOVE ZEROS TO OVERDUE-RAISE-COUNT
+           .
+
+       18-LOAD-PARAMETERS-ROUTINE.
+           OPEN INPUT PARAMETER-FILE
+
+           IF WS-PARAMETER-FILE-STATUS IS EQUAL TO '00'
+               READ PARAMETER-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM 18A-APPLY-PARAMETER-OVERRIDES-ROUTINE
+               END-READ
+               CLOSE PARAMETER-FILE
+           END-IF
+           .
+
+       18A-APPLY-PARAMETER-OVERRIDES-ROUTINE.
+           IF PM-INPUT-FILE-NAME NOT EQUAL TO SPACES
+               MOVE PM-INPUT-FILE-NAME TO PM-EFFECTIVE-INPUT-FILE
+           END-IF
+           IF PM-OUTPUT-FILE-NAME NOT EQUAL TO SPACES
+               MOVE PM-OUTPUT-FILE-NAME TO PM-EFFECTIVE-OUTPUT-FILE
+           END-IF
+           IF PM-SALARY-TIER1-RATE NOT EQUAL TO ZERO
+               MOVE PM-SALARY-TIER1-RATE TO SALARY-TIER1-RATE
+           END-IF
+           IF PM-SALARY-TIER2-RATE NOT EQUAL TO ZERO
+               MOVE PM-SALARY-TIER2-RATE TO SALARY-TIER2-RATE
+           END-IF
+           IF PM-SALARY-TIER3-RATE NOT EQUAL TO ZERO
+               MOVE PM-SALARY-TIER3-RATE TO SALARY-TIER3-RATE
+           END-IF
+           IF PM-SALARY-TIER4-RATE NOT EQUAL TO ZERO
+               MOVE PM-SALARY-TIER4-RATE TO SALARY-TIER4-RATE
+           END-IF
+           IF PM-HEALTH-BASIC-RATE NOT EQUAL TO ZERO
+               MOVE PM-HEALTH-BASIC-RATE TO HEALTH-BASIC-RATE
+           END-IF
+           IF PM-HEALTH-PREMIUM-RATE NOT EQUAL TO ZERO
+               MOVE PM-HEALTH-PREMIUM-RATE TO HEALTH-PREMIUM-RATE
+           END-IF
+           IF PM-HEALTH-DEPEND-ADDON NOT EQUAL TO ZERO
+               MOVE PM-HEALTH-DEPEND-ADDON TO HEALTH-DEPEND-ADDON
+           END-IF
+           IF PM-DENTAL-BASIC-RATE NOT EQUAL TO ZERO
+               MOVE PM-DENTAL-BASIC-RATE TO DENTAL-BASIC-RATE
+           END-IF
+           IF PM-DENTAL-PREMIUM-RATE NOT EQUAL TO ZERO
+               MOVE PM-DENTAL-PREMIUM-RATE TO DENTAL-PREMIUM-RATE
+           END-IF
+           .
+
+       19-LOAD-CONTROL-TOTALS-ROUTINE.
+           OPEN INPUT CONTROL-FILE
+
+           IF WS-CONTROL-FILE-STATUS IS EQUAL TO '00'
+               READ CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET CTL-FILE-AVAILABLE TO TRUE
+                       MOVE CTL-EXPECTED-COUNT TO WS-CTL-EXPECTED-COUNT
+                       MOVE CTL-EXPECTED-SALARY TO
+                                                WS-CTL-EXPECTED-SALARY
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF
            .
 
        20-MAIN-HEADER-ROUTINE.
@@ -262,31 +832,36 @@
 
            WRITE REPORT-RECORD FROM HEADING-TWO
                AFTER ADVANCING PROPER-SPACING
-               
+
            .
-       
+
        25-PROCESS-INPUT-FILE.
            PERFORM UNTIL NO-MORE-DATA
                READ EMPLOYEE-FILE
                    AT END
                        MOVE 'N' TO EOF-FLAG
-                   NOT AT END 
-                       PERFORM 30-PROCESS-EMPLOYEE-DATA
+                   NOT AT END
+                       EVALUATE TRUE
+                           WHEN SKIPPING-RECORDS AND
+                                EMP-STORE-ID IS EQUAL TO WS-CKP-STORE-ID
+                                AND EMP-ID IS EQUAL TO WS-CKP-EMP-ID
+                               MOVE 'N' TO SKIP-SWITCH
+                           WHEN SKIPPING-RECORDS
+                               CONTINUE
+                           WHEN OTHER
+                               PERFORM 30-PROCESS-EMPLOYEE-DATA
+                       END-EVALUATE
                END-READ
            END-PERFORM
-
-           
            .
-       
+
        30-PROCESS-EMPLOYEE-DATA.
-           
 
            EVALUATE TRUE
                WHEN FIRST-RECORD IS EQUAL TO 'Y'
                   MOVE 'N' TO FIRST-RECORD
                   MOVE EMP-STORE-ID TO LAST-STORE-ID
                   PERFORM 31-STORE-HEADER-ROUTINE
-                  
 
                WHEN EMP-STORE-ID IS NOT EQUAL TO LAST-STORE-ID
                    PERFORM 32-STORE-CHANGE-ROUTINE
@@ -294,69 +869,120 @@
                    MOVE 3 TO PROPER-SPACING
                    PERFORM 31-STORE-HEADER-ROUTINE
 
-
-           END-EVALUATE
-           
-
-
-           MOVE EMP-ID TO DL-EMP-ID
-
-           EVALUATE TRUE
-               WHEN EMP-POSITION IS EQUAL TO'SM'
-                   MOVE 'MANAGER' TO DL-EMP-POS
-               WHEN EMP-POSITION IS EQUAL TO 'SS'
-                   MOVE 'SUPERVISOR' TO DL-EMP-POS
-               WHEN EMP-POSITION IS EQUAL TO 'OW'
-                   MOVE 'OFFICE' TO DL-EMP-POS
-               WHEN EMP-POSITION IS EQUAL TO 'SA'
-                   MOVE 'SALES' TO DL-EMP-POS
-               WHEN EMP-POSITION IS EQUAL TO 'SE'
-                   MOVE 'SECURITY' TO DL-EMP-POS
            END-EVALUATE
 
-           MOVE EMP-LAST-NAME TO DL-EMP-LAST-NAME
-
-           
-           MULTIPLY EMP-CURRENT-SALARY BY SALARY-INCREASE GIVING
-                                           TEMP-EMP-SALARY
-           MULTIPLY EMP-HEALTH-COST BY HEALTH-INCREASE GIVING
-                                           TEMP-EMP-HEALTH
-           MULTIPLY EMP-DENTAL-COST BY DENTAL-INCREASE GIVING
-                                           TEMP-EMP-DENTAL
-           
-           MOVE TEMP-EMP-SALARY TO DL-EMP-INC-SALARY
-           ADD TEMP-EMP-SALARY TO SL-SALARY-TOTAL GIVING
-                                       SL-SALARY-TOTAL
+           ADD 1 TO CTL-ACTUAL-COUNT
+           ADD EMP-CURRENT-SALARY TO CTL-ACTUAL-SALARY
 
-           MOVE TEMP-EMP-HEALTH TO DL-EMP-INC-HEALTH
-           ADD TEMP-EMP-HEALTH TO SL-HEALTH-TOTAL GIVING
-                                       SL-HEALTH-TOTAL
+           PERFORM 30A-BUILD-FULL-NAME-ROUTINE
 
-           MOVE TEMP-EMP-DENTAL TO DL-EMP-INC-DENTAL
-           ADD TEMP-EMP-DENTAL TO SL-DENTAL-TOTAL GIVING
-                                       SL-DENTAL-TOTAL
+           PERFORM 33-DETERMINE-ELIGIBILITY-ROUTINE
 
+           EVALUATE TRUE
+               WHEN EMP-IS-ELIGIBLE
+                   PERFORM 34-COMPUTE-SENIORITY-ROUTINE
+                   PERFORM 36-COMPUTE-RATES-ROUTINE
+                   PERFORM 37-CHECK-OVERDUE-INCREASE-ROUTINE
+
+                   MULTIPLY EMP-CURRENT-SALARY BY WS-SALARY-RATE
+                       GIVING TEMP-EMP-SALARY
+                   MULTIPLY EMP-HEALTH-COST BY WS-HEALTH-RATE
+                       GIVING TEMP-EMP-HEALTH
+                   MULTIPLY EMP-DENTAL-COST BY WS-DENTAL-RATE
+                       GIVING TEMP-EMP-DENTAL
+
+                   ADD TEMP-EMP-SALARY TO SL-SALARY-TOTAL
+                   ADD TEMP-EMP-HEALTH TO SL-HEALTH-TOTAL
+                   ADD TEMP-EMP-DENTAL TO SL-DENTAL-TOTAL
+
+                   IF EMP-NUM-DEPENDENTS IS GREATER THAN ZERO
+                       ADD 1 TO SL-DEPEND-CENSUS
+                   END-IF
+
+                   MOVE EMP-ID TO DL-EMP-ID
+                   PERFORM 38-SET-POSITION-LABEL-ROUTINE
+                   MOVE WS-EMP-FULL-NAME TO DL-EMP-FULL-NAME
+                   MOVE TEMP-EMP-SALARY TO DL-EMP-INC-SALARY
+                   MOVE TEMP-EMP-HEALTH TO DL-EMP-INC-HEALTH
+                   MOVE TEMP-EMP-DENTAL TO DL-EMP-INC-DENTAL
+
+                   MOVE DETAIL-LINE TO REPORT-RECORD
+                   PERFORM 35-WRITE-A-LINE
+                   MOVE 1 TO PROPER-SPACING
+
+               WHEN EMP-IS-TERMINATED
+                   MOVE EMP-CURRENT-SALARY TO TEMP-EMP-SALARY
+                   MOVE EMP-HEALTH-COST TO TEMP-EMP-HEALTH
+                   MOVE EMP-DENTAL-COST TO TEMP-EMP-DENTAL
+                   ADD 1 TO SKIPPED-TERMINATED-COUNT
+                   PERFORM 39A-RECORD-TERMINATED-ROUTINE
+
+               WHEN EMP-IS-BAD-HIRE-DATE
+                   MOVE EMP-CURRENT-SALARY TO TEMP-EMP-SALARY
+                   MOVE EMP-HEALTH-COST TO TEMP-EMP-HEALTH
+                   MOVE EMP-DENTAL-COST TO TEMP-EMP-DENTAL
+                   PERFORM 39B-RECORD-BADHIRE-ROUTINE
 
+           END-EVALUATE
 
+           PERFORM 39C-WRITE-PAYROLL-EXTRACT-ROUTINE
 
+           ADD 1 TO CKP-RECORD-COUNTER
+           IF CKP-RECORD-COUNTER IS GREATER THAN OR EQUAL TO
+                                                   CKP-WRITE-INTERVAL
+               PERFORM 39D-WRITE-CHECKPOINT-ROUTINE
+               MOVE 0 TO CKP-RECORD-COUNTER
+           END-IF
+           .
 
-           MOVE DETAIL-LINE TO REPORT-RECORD
-           PERFORM 35-WRITE-A-LINE
-           MOVE 1 TO PROPER-SPACING
+      * Builds "Last, First M" into WS-EMP-FULL-NAME off the trimmed
+      * length of each name field, so an embedded space within a name
+      * (e.g. "VAN DYKE") does not get mistaken for trailing padding
+      * the way STRING ... DELIMITED BY SPACE would. Shared by the
+      * printed report (30-) and the roster extract (51-) so the two
+      * never drift apart.
+       30A-BUILD-FULL-NAME-ROUTINE.
+           MOVE SPACES TO WS-EMP-FULL-NAME
+
+           MOVE 10 TO WS-LAST-NAME-LEN
+           PERFORM UNTIL WS-LAST-NAME-LEN IS LESS THAN OR EQUAL TO 1
+                   OR EMP-LAST-NAME(WS-LAST-NAME-LEN:1) NOT EQUAL TO
+                                                                 SPACE
+               SUBTRACT 1 FROM WS-LAST-NAME-LEN
+           END-PERFORM
 
+           MOVE 10 TO WS-FIRST-NAME-LEN
+           PERFORM UNTIL WS-FIRST-NAME-LEN IS LESS THAN OR EQUAL TO 1
+                   OR EMP-FIRST-NAME(WS-FIRST-NAME-LEN:1) NOT EQUAL TO
+                                                                 SPACE
+               SUBTRACT 1 FROM WS-FIRST-NAME-LEN
+           END-PERFORM
 
+           STRING EMP-LAST-NAME(1:WS-LAST-NAME-LEN) DELIMITED BY SIZE
+                  ', ' DELIMITED BY SIZE
+                  EMP-FIRST-NAME(1:WS-FIRST-NAME-LEN) DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  EMP-MIDDLE-INIT DELIMITED BY SIZE
+               INTO WS-EMP-FULL-NAME
+           END-STRING
            .
 
-
        31-STORE-HEADER-ROUTINE.
-           IF LAST-STORE-ID IS EQUAL TO 'BHAM'
-              MOVE 'BIRMINGHAM' TO SLH-STORE-LOCATION
-           END-IF
-
-           IF LAST-STORE-ID IS EQUAL TO 'HUNT'
-              MOVE 'HUNTSVILLE' TO SLH-STORE-LOCATION
-           END-IF
-
+           SET STORE-IDX TO 1
+           SEARCH STORE-TABLE-ENTRY
+               AT END
+                   STRING 'UNKNOWN STORE: ' DELIMITED BY SIZE
+                          LAST-STORE-ID DELIMITED BY SIZE
+                       INTO SLH-STORE-LOCATION
+                   END-STRING
+               WHEN STORE-IDX IS GREATER THAN STORE-TABLE-COUNT
+                   STRING 'UNKNOWN STORE: ' DELIMITED BY SIZE
+                          LAST-STORE-ID DELIMITED BY SIZE
+                       INTO SLH-STORE-LOCATION
+                   END-STRING
+               WHEN ST-STORE-ID(STORE-IDX) IS EQUAL TO LAST-STORE-ID
+                   MOVE ST-STORE-NAME(STORE-IDX) TO SLH-STORE-LOCATION
+           END-SEARCH
 
            WRITE REPORT-RECORD FROM STORE-LABEL-HEADING
                AFTER ADVANCING PROPER-SPACING
@@ -370,39 +996,370 @@
                AFTER ADVANCING PROPER-SPACING
 
            MOVE 2 TO PROPER-SPACING
-       .
+           .
 
        32-STORE-CHANGE-ROUTINE.
-           
+
            MOVE SL-SALARY-TOTAL TO STORE-SALARY-TOTAL
            MOVE SL-DENTAL-TOTAL TO STORE-DENTAL-TOTAL
            MOVE SL-HEALTH-TOTAL TO STORE-HEALTH-TOTAL
 
-           ADD SL-SALARY-TOTAL TO OT-SALARY-TOTAL GIVING OT-SALARY-TOTAL
-           ADD SL-DENTAL-TOTAL TO OT-DENTAL-TOTAL GIVING OT-DENTAL-TOTAL
-           ADD SL-HEALTH-TOTAL TO OT-HEALTH-TOTAL GIVING OT-HEALTH-TOTAL
+           ADD SL-SALARY-TOTAL TO OT-SALARY-TOTAL
+           ADD SL-DENTAL-TOTAL TO OT-DENTAL-TOTAL
+           ADD SL-HEALTH-TOTAL TO OT-HEALTH-TOTAL
+           ADD SL-DEPEND-CENSUS TO OT-DEPEND-CENSUS
 
-           MOVE ZEROS TO SL-SALARY-TOTAL
-           MOVE ZEROS TO SL-DENTAL-TOTAL
-           MOVE ZEROS TO SL-HEALTH-TOTAL
-           
            MOVE 2 TO PROPER-SPACING
 
            WRITE REPORT-RECORD FROM STORE-TOTAL-LINE
                AFTER ADVANCING PROPER-SPACING
-       .
+
+           MOVE SL-DEPEND-CENSUS TO SCL-DEPEND-COUNT
+           MOVE 1 TO PROPER-SPACING
+           WRITE REPORT-RECORD FROM STORE-CENSUS-LINE
+               AFTER ADVANCING PROPER-SPACING
+
+           MOVE ZEROS TO SL-SALARY-TOTAL
+           MOVE ZEROS TO SL-DENTAL-TOTAL
+           MOVE ZEROS TO SL-HEALTH-TOTAL
+           MOVE ZEROS TO SL-DEPEND-CENSUS
+           .
+
+       33-DETERMINE-ELIGIBILITY-ROUTINE.
+           SET EMP-IS-ELIGIBLE TO TRUE
+           IF EMP-STATUS-TERMINATED OR
+              EMP-SEPARATION-DATE IS NOT EQUAL TO ZERO
+               SET EMP-IS-TERMINATED TO TRUE
+           ELSE
+               IF EMP-HIRE-DATE IS EQUAL TO ZERO
+                   SET EMP-IS-BAD-HIRE-DATE TO TRUE
+               END-IF
+           END-IF
+           .
+
+       34-COMPUTE-SENIORITY-ROUTINE.
+           MOVE EMP-HIRE-DATE TO WS-HIRE-DATE-NUM
+           COMPUTE WS-YEARS-SERVICE =
+                       WS-TODAY-YEAR - WS-HIRE-YEAR
+      * Back the year count off by one until the employee's actual
+      * hire anniversary (month/day) for this calendar year has passed.
+           IF WS-HIRE-MONTH IS GREATER THAN WS-TODAY-MONTH OR
+              (WS-HIRE-MONTH IS EQUAL TO WS-TODAY-MONTH AND
+               WS-HIRE-DAY IS GREATER THAN WS-TODAY-DAY)
+               SUBTRACT 1 FROM WS-YEARS-SERVICE
+           END-IF
+           .
 
        35-WRITE-A-LINE.
            WRITE REPORT-RECORD
                AFTER ADVANCING PROPER-SPACING
            .
 
+       36-COMPUTE-RATES-ROUTINE.
+           EVALUATE TRUE
+               WHEN WS-YEARS-SERVICE IS LESS THAN 2
+                   MOVE SALARY-TIER1-RATE TO WS-SALARY-RATE
+               WHEN WS-YEARS-SERVICE IS LESS THAN 5
+                   MOVE SALARY-TIER2-RATE TO WS-SALARY-RATE
+               WHEN WS-YEARS-SERVICE IS LESS THAN 10
+                   MOVE SALARY-TIER3-RATE TO WS-SALARY-RATE
+               WHEN OTHER
+                   MOVE SALARY-TIER4-RATE TO WS-SALARY-RATE
+           END-EVALUATE
+
+           EVALUATE TRUE
+               WHEN EMP-HEALTH-PLAN IS EQUAL TO 'P'
+                   MOVE HEALTH-PREMIUM-RATE TO WS-HEALTH-RATE
+               WHEN OTHER
+                   MOVE HEALTH-BASIC-RATE TO WS-HEALTH-RATE
+           END-EVALUATE
+           IF EMP-NUM-DEPENDENTS IS GREATER THAN ZERO
+               ADD HEALTH-DEPEND-ADDON TO WS-HEALTH-RATE
+           END-IF
+
+           EVALUATE TRUE
+               WHEN EMP-DENTAL-PLAN IS EQUAL TO 'P'
+                   MOVE DENTAL-PREMIUM-RATE TO WS-DENTAL-RATE
+               WHEN OTHER
+                   MOVE DENTAL-BASIC-RATE TO WS-DENTAL-RATE
+           END-EVALUATE
+           .
+
+       37-CHECK-OVERDUE-INCREASE-ROUTINE.
+           IF EMP-LAST-INCREASE-DATE IS EQUAL TO ZERO
+               CONTINUE
+           ELSE
+               MOVE EMP-LAST-INCREASE-DATE TO WS-LAST-INC-DATE-NUM
+               COMPUTE WS-MONTHS-SINCE-INCR =
+                   ((WS-TODAY-YEAR - WS-LAST-INC-YEAR) * 12) +
+                   (WS-TODAY-MONTH - WS-LAST-INC-MONTH)
+      * Back the month count off by one until the increase's actual
+      * day-of-month for the current month has passed, the same
+      * adjustment 34-COMPUTE-SENIORITY-ROUTINE makes for hire dates.
+               IF WS-LAST-INC-DAY IS GREATER THAN WS-TODAY-DAY
+                   SUBTRACT 1 FROM WS-MONTHS-SINCE-INCR
+               END-IF
+               IF WS-MONTHS-SINCE-INCR IS GREATER THAN 18
+                   ADD 1 TO OVERDUE-RAISE-COUNT
+                   IF OVERDUE-RAISE-COUNT IS LESS THAN OR EQUAL TO 150
+                       MOVE EMP-ID TO OD-EMP-ID(OVERDUE-RAISE-COUNT)
+                       MOVE WS-EMP-FULL-NAME TO
+                                   OD-EMP-NAME(OVERDUE-RAISE-COUNT)
+                       MOVE EMP-LAST-INCREASE-DATE TO
+                                 OD-LAST-INC-DATE(OVERDUE-RAISE-COUNT)
+                       MOVE WS-MONTHS-SINCE-INCR TO
+                                      OD-MONTHS(OVERDUE-RAISE-COUNT)
+                   END-IF
+                   PERFORM 39F-WRITE-OVERDUE-CHECKPOINT-ROUTINE
+               END-IF
+           END-IF
+           .
+
+       38-SET-POSITION-LABEL-ROUTINE.
+           EVALUATE TRUE
+               WHEN EMP-POSITION IS EQUAL TO'SM'
+                   MOVE 'MANAGER' TO DL-EMP-POS
+               WHEN EMP-POSITION IS EQUAL TO 'SS'
+                   MOVE 'SUPERVISOR' TO DL-EMP-POS
+               WHEN EMP-POSITION IS EQUAL TO 'OW'
+                   MOVE 'OFFICE' TO DL-EMP-POS
+               WHEN EMP-POSITION IS EQUAL TO 'SA'
+                   MOVE 'SALES' TO DL-EMP-POS
+               WHEN EMP-POSITION IS EQUAL TO 'SE'
+                   MOVE 'SECURITY' TO DL-EMP-POS
+           END-EVALUATE
+           .
+
+       39A-RECORD-TERMINATED-ROUTINE.
+           IF SKIPPED-TERMINATED-COUNT IS LESS THAN OR EQUAL TO 150
+               MOVE EMP-ID TO TT-EMP-ID(SKIPPED-TERMINATED-COUNT)
+               MOVE WS-EMP-FULL-NAME TO
+                                  TT-EMP-NAME(SKIPPED-TERMINATED-COUNT)
+               MOVE EMP-SEPARATION-DATE TO
+                                  TT-SEP-DATE(SKIPPED-TERMINATED-COUNT)
+           END-IF
+           PERFORM 39G-WRITE-TERMINATED-CHECKPOINT-ROUTINE
+           .
+
+       39B-RECORD-BADHIRE-ROUTINE.
+           ADD 1 TO SKIPPED-INVALID-HIRE-COUNT
+           IF SKIPPED-INVALID-HIRE-COUNT IS LESS THAN OR EQUAL TO 100
+               MOVE EMP-ID TO BH-EMP-ID(SKIPPED-INVALID-HIRE-COUNT)
+               MOVE WS-EMP-FULL-NAME TO
+                                 BH-EMP-NAME(SKIPPED-INVALID-HIRE-COUNT)
+           END-IF
+           PERFORM 39H-WRITE-BADHIRE-CHECKPOINT-ROUTINE
+           .
+
+       39C-WRITE-PAYROLL-EXTRACT-ROUTINE.
+           MOVE TEMP-EMP-SALARY TO PX-ED-SALARY
+           MOVE TEMP-EMP-HEALTH TO PX-ED-HEALTH
+           MOVE TEMP-EMP-DENTAL TO PX-ED-DENTAL
+
+           MOVE SPACES TO PAYROLL-EXTRACT-RECORD
+           STRING EMP-ID DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  PX-ED-SALARY DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  PX-ED-HEALTH DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  PX-ED-DENTAL DELIMITED BY SIZE
+               INTO PAYROLL-EXTRACT-RECORD
+           END-STRING
+
+           WRITE PAYROLL-EXTRACT-RECORD
+           .
+
+       39D-WRITE-CHECKPOINT-ROUTINE.
+           MOVE 'C' TO CKP-RECORD-TYPE
+           MOVE EMP-STORE-ID TO CKP-LAST-STORE-ID
+           MOVE EMP-ID TO CKP-LAST-EMP-ID
+           MOVE SL-SALARY-TOTAL TO CKP-SL-SALARY-TOTAL
+           MOVE SL-HEALTH-TOTAL TO CKP-SL-HEALTH-TOTAL
+           MOVE SL-DENTAL-TOTAL TO CKP-SL-DENTAL-TOTAL
+           MOVE SL-DEPEND-CENSUS TO CKP-SL-DEPEND-CENSUS
+           MOVE OT-SALARY-TOTAL TO CKP-OT-SALARY-TOTAL
+           MOVE OT-HEALTH-TOTAL TO CKP-OT-HEALTH-TOTAL
+           MOVE OT-DENTAL-TOTAL TO CKP-OT-DENTAL-TOTAL
+           MOVE OT-DEPEND-CENSUS TO CKP-OT-DEPEND-CENSUS
+           MOVE CTL-ACTUAL-COUNT TO CKP-RECORDS-READ
+           MOVE CTL-ACTUAL-SALARY TO CKP-PRE-INC-SALARY
+
+           WRITE CHECKPOINT-RECORD
+           .
+
+       39E-WRITE-COMPLETION-MARKER-ROUTINE.
+      * Marks the checkpoint file as belonging to a run that finished
+      * cleanly, so a later, unrelated invocation of this program does
+      * not mistake it for a crash to resume from.
+           MOVE 'E' TO CKP-RECORD-TYPE
+           MOVE LAST-STORE-ID TO CKP-LAST-STORE-ID
+           MOVE SPACES TO CKP-LAST-EMP-ID
+           MOVE OT-SALARY-TOTAL TO CKP-OT-SALARY-TOTAL
+           MOVE OT-HEALTH-TOTAL TO CKP-OT-HEALTH-TOTAL
+           MOVE OT-DENTAL-TOTAL TO CKP-OT-DENTAL-TOTAL
+           MOVE OT-DEPEND-CENSUS TO CKP-OT-DEPEND-CENSUS
+           MOVE ZEROS TO CKP-SL-SALARY-TOTAL
+           MOVE ZEROS TO CKP-SL-HEALTH-TOTAL
+           MOVE ZEROS TO CKP-SL-DENTAL-TOTAL
+           MOVE ZEROS TO CKP-SL-DEPEND-CENSUS
+           MOVE CTL-ACTUAL-COUNT TO CKP-RECORDS-READ
+           MOVE CTL-ACTUAL-SALARY TO CKP-PRE-INC-SALARY
+
+           WRITE CHECKPOINT-RECORD
+           .
+
+       39F-WRITE-OVERDUE-CHECKPOINT-ROUTINE.
+      * Written alongside OVERDUE-TABLE so a restart can rebuild the
+      * overdue-raise exception list instead of losing every entry
+      * that was recorded before the last checkpoint.
+           MOVE 'O' TO CKE-RECORD-TYPE
+           MOVE EMP-ID TO CKE-EMP-ID
+           MOVE WS-EMP-FULL-NAME TO CKE-EMP-NAME
+           MOVE EMP-LAST-INCREASE-DATE TO CKE-DATE
+           MOVE WS-MONTHS-SINCE-INCR TO CKE-MONTHS
+
+           WRITE CHECKPOINT-RECORD
+           .
+
+       39G-WRITE-TERMINATED-CHECKPOINT-ROUTINE.
+      * Written alongside TERMINATED-TABLE - see 39F.
+           MOVE 'T' TO CKE-RECORD-TYPE
+           MOVE EMP-ID TO CKE-EMP-ID
+           MOVE WS-EMP-FULL-NAME TO CKE-EMP-NAME
+           MOVE EMP-SEPARATION-DATE TO CKE-DATE
+           MOVE ZEROS TO CKE-MONTHS
+
+           WRITE CHECKPOINT-RECORD
+           .
+
+       39H-WRITE-BADHIRE-CHECKPOINT-ROUTINE.
+      * Written alongside BADHIRE-TABLE - see 39F.
+           MOVE 'H' TO CKE-RECORD-TYPE
+           MOVE EMP-ID TO CKE-EMP-ID
+           MOVE WS-EMP-FULL-NAME TO CKE-EMP-NAME
+           MOVE ZEROS TO CKE-DATE
+           MOVE ZEROS TO CKE-MONTHS
+
+           WRITE CHECKPOINT-RECORD
+           .
+
        40-EOF-ROUTINE.
            PERFORM 32-STORE-CHANGE-ROUTINE
            PERFORM 45-TOTAL-SALARY-ROUTINE
+           PERFORM 41-PRINT-CONTROL-RECONCILE-ROUTINE
+           PERFORM 42-PRINT-TERMINATED-LIST-ROUTINE
+           PERFORM 43-PRINT-BADHIRE-LIST-ROUTINE
+           PERFORM 44-PRINT-OVERDUE-LIST-ROUTINE
+           PERFORM 39E-WRITE-COMPLETION-MARKER-ROUTINE
+
            CLOSE EMPLOYEE-FILE
                EMP-REPORT-FILE
-           STOP RUN
+               PAYROLL-EXTRACT-FILE
+               CHECKPOINT-FILE
+           .
+
+       41-PRINT-CONTROL-RECONCILE-ROUTINE.
+           IF CTL-FILE-AVAILABLE
+               MOVE CTL-ACTUAL-COUNT TO CRL1-ACTUAL
+               MOVE WS-CTL-EXPECTED-COUNT TO CRL1-EXPECTED
+               MOVE CTL-ACTUAL-SALARY TO CRL2-ACTUAL
+               MOVE WS-CTL-EXPECTED-SALARY TO CRL2-EXPECTED
+
+               IF CTL-ACTUAL-COUNT IS EQUAL TO WS-CTL-EXPECTED-COUNT
+                   MOVE SPACES TO CRL1-FLAG
+               ELSE
+                   MOVE '*** OUT OF BALANCE' TO CRL1-FLAG
+               END-IF
+
+               IF CTL-ACTUAL-SALARY IS EQUAL TO WS-CTL-EXPECTED-SALARY
+                   MOVE SPACES TO CRL2-FLAG
+               ELSE
+                   MOVE '*** OUT OF BALANCE' TO CRL2-FLAG
+               END-IF
+
+               MOVE 3 TO PROPER-SPACING
+               WRITE REPORT-RECORD FROM CONTROL-RECONCILE-LINE-1
+                   AFTER ADVANCING PROPER-SPACING
+               MOVE 1 TO PROPER-SPACING
+               WRITE REPORT-RECORD FROM CONTROL-RECONCILE-LINE-2
+                   AFTER ADVANCING PROPER-SPACING
+           ELSE
+               MOVE 3 TO PROPER-SPACING
+               WRITE REPORT-RECORD FROM CONTROL-SKIP-LINE
+                   AFTER ADVANCING PROPER-SPACING
+           END-IF
+           .
+
+       42-PRINT-TERMINATED-LIST-ROUTINE.
+           MOVE 3 TO PROPER-SPACING
+           MOVE 'TERMINATED - NO INCREASE APPLIED' TO ESH-TITLE
+           WRITE REPORT-RECORD FROM EXCEPTION-SECTION-HEADING
+               AFTER ADVANCING PROPER-SPACING
+
+           MOVE 1 TO PROPER-SPACING
+           SET TT-IDX TO 1
+           PERFORM UNTIL TT-IDX IS GREATER THAN SKIPPED-TERMINATED-COUNT
+                   OR TT-IDX IS GREATER THAN 150
+               MOVE TT-EMP-ID(TT-IDX) TO IL-EMP-ID
+               MOVE TT-EMP-NAME(TT-IDX) TO IL-EMP-NAME
+               MOVE 'SEPARATED' TO IL-REASON
+               WRITE REPORT-RECORD FROM INELIGIBLE-LINE
+                   AFTER ADVANCING PROPER-SPACING
+               SET TT-IDX UP BY 1
+           END-PERFORM
+
+           MOVE SKIPPED-TERMINATED-COUNT TO ESL1-COUNT
+           WRITE REPORT-RECORD FROM EXCLUSION-SUMMARY-LINE-1
+               AFTER ADVANCING PROPER-SPACING
+           .
+
+       43-PRINT-BADHIRE-LIST-ROUTINE.
+           MOVE 3 TO PROPER-SPACING
+           MOVE 'DATA EXCEPTION - MISSING HIRE DATE' TO ESH-TITLE
+           WRITE REPORT-RECORD FROM EXCEPTION-SECTION-HEADING
+               AFTER ADVANCING PROPER-SPACING
+
+           MOVE 1 TO PROPER-SPACING
+           SET BH-IDX TO 1
+           PERFORM UNTIL BH-IDX IS GREATER THAN
+                                           SKIPPED-INVALID-HIRE-COUNT
+                   OR BH-IDX IS GREATER THAN 100
+               MOVE BH-EMP-ID(BH-IDX) TO IL-EMP-ID
+               MOVE BH-EMP-NAME(BH-IDX) TO IL-EMP-NAME
+               MOVE 'MISSING HIRE DATE' TO IL-REASON
+               WRITE REPORT-RECORD FROM INELIGIBLE-LINE
+                   AFTER ADVANCING PROPER-SPACING
+               SET BH-IDX UP BY 1
+           END-PERFORM
+
+           MOVE SKIPPED-INVALID-HIRE-COUNT TO ESL2-COUNT
+           WRITE REPORT-RECORD FROM EXCLUSION-SUMMARY-LINE-2
+               AFTER ADVANCING PROPER-SPACING
+           .
+
+       44-PRINT-OVERDUE-LIST-ROUTINE.
+           MOVE 3 TO PROPER-SPACING
+           MOVE 'OVERDUE FOR PAY INCREASE (18+ MONTHS)' TO ESH-TITLE
+           WRITE REPORT-RECORD FROM EXCEPTION-SECTION-HEADING
+               AFTER ADVANCING PROPER-SPACING
+
+           MOVE 1 TO PROPER-SPACING
+           SET OD-IDX TO 1
+           PERFORM UNTIL OD-IDX IS GREATER THAN OVERDUE-RAISE-COUNT
+                   OR OD-IDX IS GREATER THAN 150
+               MOVE OD-EMP-ID(OD-IDX) TO OL-EMP-ID
+               MOVE OD-EMP-NAME(OD-IDX) TO OL-EMP-NAME
+               MOVE OD-LAST-INC-DATE(OD-IDX) TO OL-LAST-INC-DATE
+               MOVE OD-MONTHS(OD-IDX) TO OL-MONTHS
+               WRITE REPORT-RECORD FROM OVERDUE-LINE
+                   AFTER ADVANCING PROPER-SPACING
+               SET OD-IDX UP BY 1
+           END-PERFORM
+
+           MOVE OVERDUE-RAISE-COUNT TO ESL3-COUNT
+           WRITE REPORT-RECORD FROM EXCLUSION-SUMMARY-LINE-3
+               AFTER ADVANCING PROPER-SPACING
            .
 
        45-TOTAL-SALARY-ROUTINE.
@@ -415,6 +1372,57 @@
            WRITE REPORT-RECORD FROM OVERALL-TOTAL-LINE
                AFTER ADVANCING PROPER-SPACING
 
+           MOVE OT-DEPEND-CENSUS TO OCL-DEPEND-COUNT
+           MOVE 1 TO PROPER-SPACING
+           WRITE REPORT-RECORD FROM OVERALL-CENSUS-LINE
+               AFTER ADVANCING PROPER-SPACING
+           .
+
+       50-BUILD-ROSTER-EXTRACT-ROUTINE.
+           OPEN INPUT EMPLOYEE-FILE
+
+           SORT ROSTER-SORT-FILE
+               ON ASCENDING KEY SRT-LAST-NAME SRT-FIRST-NAME
+               INPUT PROCEDURE IS 51-ROSTER-SORT-INPUT-ROUTINE
+               OUTPUT PROCEDURE IS 52-ROSTER-SORT-OUTPUT-ROUTINE
+
+           CLOSE EMPLOYEE-FILE
            .
 
+       51-ROSTER-SORT-INPUT-ROUTINE.
+           PERFORM UNTIL NO-MORE-ROSTER-DATA
+               READ EMPLOYEE-FILE
+                   AT END
+                       MOVE 'N' TO ROSTER-EOF-FLAG
+                   NOT AT END
+                       MOVE EMP-LAST-NAME TO SRT-LAST-NAME
+                       MOVE EMP-FIRST-NAME TO SRT-FIRST-NAME
+                       MOVE EMP-ID TO SRT-EMP-ID
+                       MOVE EMP-STORE-ID TO SRT-STORE-ID
+                       PERFORM 30A-BUILD-FULL-NAME-ROUTINE
+                       MOVE WS-EMP-FULL-NAME TO SRT-EMP-NAME
+                       PERFORM 38-SET-POSITION-LABEL-ROUTINE
+                       MOVE DL-EMP-POS TO SRT-POSITION
+                       RELEASE ROSTER-SORT-RECORD
+               END-READ
+           END-PERFORM
+           .
+
+       52-ROSTER-SORT-OUTPUT-ROUTINE.
+           OPEN OUTPUT ROSTER-EXTRACT-FILE
 
+           PERFORM UNTIL NO-MORE-SORTED-ROSTER
+               RETURN ROSTER-SORT-FILE
+                   AT END
+                       MOVE 'N' TO ROSTER-SORT-EOF-FLAG
+                   NOT AT END
+                       MOVE SRT-EMP-ID TO RX-EMP-ID
+                       MOVE SRT-EMP-NAME TO RX-EMP-NAME
+                       MOVE SRT-STORE-ID TO RX-STORE-ID
+                       MOVE SRT-POSITION TO RX-POSITION
+                       WRITE ROSTER-EXTRACT-RECORD
+               END-RETURN
+           END-PERFORM
+
+           CLOSE ROSTER-EXTRACT-FILE
+           .
